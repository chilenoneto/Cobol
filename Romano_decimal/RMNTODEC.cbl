@@ -2,13 +2,80 @@
       * Author:  Christian Pulgar
       * Date:    12/09/2023
       * Purpose: Romanos a decimales
+      *
+      * Modification History:
+      * 09/08/2026 - P-CALC now looks ahead one character so that a
+      *              smaller-value numeral immediately followed by a
+      *              larger one is subtracted instead of added (IV,
+      *              IX, XL, XC, CD, CM).
+      * 09/08/2026 - Added P-VALIDAR: rejects non-numeral characters
+      *              and invalid repetition/ordering patterns before
+      *              P-CALC runs, reporting the bad position.
+      * 09/08/2026 - Added a bulk file conversion mode (ROMANFILE to
+      *              DECFILE) with a CHECKFILE checkpoint written every
+      *              WS-CHECKPOINT-INTERVALO records, so a cancelled
+      *              run resumes after the last checkpoint instead of
+      *              starting over.
+      * 09/08/2026 - Every successful conversion is now logged to
+      *              AUDITFILE (same record layout CALCULOS uses), and
+      *              P-END exits back to its caller instead of
+      *              stopping the run, so this program can be CALLed
+      *              as a subprogram from a front-end menu.
+      * 09/08/2026 - P-END uses GOBACK (not EXIT PROGRAM) and resets
+      *              WS-AUDIT-OPEN-SWITCH so a later CALL reopens
+      *              AUDITFILE. AU-REGISTRO now carries AU-PROGRAMA so
+      *              records from RMNTODEC and CALCULOS can be told
+      *              apart in a shared AUDITFILE. A completed bulk run
+      *              now clears CHECKFILE so the next run does not
+      *              mistake a fresh ROMANFILE for a resumed one.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RMNTODEC.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROMANFILE ASSIGN TO "ROMANFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ROMAN-STATUS.
+
+           SELECT DECFILE ASSIGN TO "DECFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DEC-STATUS.
+
+           SELECT CHECKFILE ASSIGN TO "CHECKFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECK-STATUS.
+
+           SELECT AUDITFILE ASSIGN TO "AUDITFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ROMANFILE.
+       01  RF-REGISTRO               PIC X(09).
+
+       FD  DECFILE.
+       01  DF-LINHA.
+           05 DF-ROMANO               PIC X(09).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DF-VALOR                 PIC 9(04).
+
+       FD  CHECKFILE.
+       01  CF-REGISTRO.
+           05 CF-CONTADOR              PIC 9(06).
+
+       FD  AUDITFILE.
+       01  AU-REGISTRO.
+           05 AU-SEQ                   PIC 9(05).
+           05 AU-PROGRAMA               PIC X(08).
+           05 AU-MODO                  PIC X(01).
+           05 AU-NUMERO-1               PIC S9(04).
+           05 AU-NUMERO-2               PIC S9(04).
+           05 AU-RESULT                PIC S9(05).
+
        WORKING-STORAGE SECTION.
        77 WS-ROMANO                 PIC X(09) VALUE SPACES.
        77 WS-NUMERO               PIC 9(04) VALUE ZEROES.
@@ -19,12 +86,99 @@
 
        77 WS-COUNT-2               PIC 9(01) VALUE 0.
 
+       77 WS-CARACTER-AVALIAR      PIC X(01).
+       77 WS-VALOR-RETORNO         PIC 9(04) COMP VALUE 0.
+       77 WS-VALOR-ATUAL           PIC 9(04) COMP VALUE 0.
+       77 WS-VALOR-PROX            PIC 9(04) COMP VALUE 0.
+       77 WS-ACUMULADOR            PIC S9(04) COMP VALUE 0.
+
+       77 WS-VALIDO-SWITCH         PIC X(01) VALUE "Y".
+           88 WS-ENTRADA-VALIDA               VALUE "Y".
+
+       77 WS-POS-ERRO              PIC 9(02) VALUE 0.
+       77 WS-VALOR-ANTERIOR        PIC 9(04) COMP VALUE 0.
+       77 WS-CONT-REPETICAO        PIC 9(02) COMP VALUE 0.
+
+      *    Numeral "tier" (1=units, 2=tens, 3=hundreds, 4=thousands).
+      *    Once a tier closes - via a completed subtractive pair or by
+      *    descending away from it - no later character may reuse that
+      *    tier or any higher one.
+       77 WS-TIER-VALOR-ENTRADA    PIC 9(04) COMP VALUE 0.
+       77 WS-TIER-VALOR-SAIDA      PIC 9(01) VALUE 0.
+       77 WS-TIER-ATUAL            PIC 9(01) VALUE 0.
+       77 WS-TIER-RETORNO          PIC 9(01) VALUE 0.
+       77 WS-TECHO-TIER            PIC 9(01) VALUE 5.
+
+       77 WS-PAR-PERMITIDO-SWITCH  PIC X(01) VALUE "Y".
+           88 WS-PAR-PERMITIDO                VALUE "Y".
+
+       77 WS-MODO-CONVERSAO        PIC X(01) VALUE "1".
+
+       01  WS-TABELA-ROMANOS-DADOS.
+           05 FILLER               PIC X(06) VALUE "1000M ".
+           05 FILLER               PIC X(06) VALUE "0900CM".
+           05 FILLER               PIC X(06) VALUE "0500D ".
+           05 FILLER               PIC X(06) VALUE "0400CD".
+           05 FILLER               PIC X(06) VALUE "0100C ".
+           05 FILLER               PIC X(06) VALUE "0090XC".
+           05 FILLER               PIC X(06) VALUE "0050L ".
+           05 FILLER               PIC X(06) VALUE "0040XL".
+           05 FILLER               PIC X(06) VALUE "0010X ".
+           05 FILLER               PIC X(06) VALUE "0009IX".
+           05 FILLER               PIC X(06) VALUE "0005V ".
+           05 FILLER               PIC X(06) VALUE "0004IV".
+           05 FILLER               PIC X(06) VALUE "0001I ".
+
+       01  WS-TABELA-ROMANOS REDEFINES WS-TABELA-ROMANOS-DADOS.
+           05 WS-TABELA-ENTRADA OCCURS 13 TIMES.
+               10 WS-TABELA-VALOR   PIC 9(04).
+               10 WS-TABELA-SIMBOLO PIC X(02).
+
+       77 WS-INDICE-TABELA         PIC 9(02) COMP VALUE 0.
+       77 WS-RESTO                PIC 9(04) VALUE 0.
+       77 WS-PONTEIRO-ROMANO       PIC 9(02) VALUE 1.
+
+       77 WS-ROMAN-STATUS          PIC X(02) VALUE "00".
+       77 WS-DEC-STATUS            PIC X(02) VALUE "00".
+       77 WS-CHECK-STATUS          PIC X(02) VALUE "00".
+       77 WS-CHECKPOINT-INTERVALO  PIC 9(04) VALUE 10.
+
+       77 WS-BULK-EOF-SWITCH       PIC X(01) VALUE "N".
+           88 WS-FIM-BULK                     VALUE "Y".
+
+       77 WS-BULK-CONTADOR         PIC 9(06) VALUE 0.
+       77 WS-BULK-RETOMAR          PIC 9(06) VALUE 0.
+       77 WS-BULK-SKIP-IDX         PIC 9(06) VALUE 0.
+       77 WS-BULK-QUOCIENTE        PIC 9(06) VALUE 0.
+       77 WS-BULK-RESTO-CHECK      PIC 9(04) VALUE 0.
+
+       77 WS-AUDIT-STATUS          PIC X(02) VALUE "00".
+       77 WS-AUDIT-OPEN-SWITCH     PIC X(01) VALUE "N".
+           88 WS-AUDIT-ABIERTO                VALUE "Y".
+       77 WS-AUDIT-SEQ             PIC 9(05) COMP VALUE 0.
+
+       77 WS-AUDIT-READ-SWITCH     PIC X(01) VALUE "N".
+           88 WS-AUDIT-FIM-LECTURA            VALUE "Y".
+
        PROCEDURE DIVISION.
        P-MAIN.
 
-            INITIALISE WS-ROMANO
+            INITIALIZE WS-ROMANO
                        WS-NUMERO
 
+            IF NOT WS-AUDIT-ABIERTO
+                PERFORM P-AUDIT-SEQ-INICIAL
+                        THRU P-AUDIT-SEQ-INICIAL-END
+
+                OPEN EXTEND AUDITFILE
+                IF WS-AUDIT-STATUS = "35"
+                    OPEN OUTPUT AUDITFILE
+                END-IF
+                MOVE "Y" TO WS-AUDIT-OPEN-SWITCH
+            END-IF
+
+            MOVE "1" TO WS-MODO-CONVERSAO
+
             DISPLAY
             "**********************************************************"
             DISPLAY
@@ -32,7 +186,7 @@
             DISPLAY
             "*               ROMAN TO DECIMAL CONVERTER               *"
             DISPLAY
-            "*              The app does not feature '_'              *"
+            "* Supports subtractive notation (IV, IX, XL, XC, CD, CM) *"
             DISPLAY
             "*                                                        *"
             DISPLAY
@@ -45,74 +199,559 @@
 
             ACCEPT WS-ROMANO
 
-            PERFORM P-CALC THRU P-CALC-END.
+            PERFORM P-VALIDAR THRU P-VALIDAR-END
 
+            IF WS-ENTRADA-VALIDA
+                PERFORM P-CALC THRU P-CALC-END
+            ELSE
+                PERFORM P-END
+            END-IF
+            .
        P-MAIN-END.
 
+       P-MAIN-DECIMAL.
+
+            INITIALIZE WS-ROMANO
+                       WS-NUMERO
+
+            MOVE "2" TO WS-MODO-CONVERSAO
+
+            DISPLAY
+            "**********************************************************"
+            DISPLAY
+            "*                                                        *"
+            DISPLAY
+            "*              DECIMAL TO ROMAN CONVERTER               *"
+            DISPLAY
+            "*                                                        *"
+            DISPLAY
+            "**********************************************************"
+
+            DISPLAY " "
+
+            DISPLAY
+            "Insert a decimal value to convert: (1-3999)"
+
+            ACCEPT WS-NUMERO
+
+            IF WS-NUMERO = 0 OR WS-NUMERO > 3999
+                DISPLAY " "
+                DISPLAY "Valor fuera de rango (1-3999)."
+            ELSE
+                PERFORM P-CONVERTER-ROMANO THRU P-CONVERTER-ROMANO-END
+                PERFORM P-AUDITORIA THRU P-AUDITORIA-END
+            END-IF
+
+            PERFORM P-END
+            .
+       P-MAIN-DECIMAL-END.
+
+       P-MAIN-BULK.
+
+            MOVE "3" TO WS-MODO-CONVERSAO
+            MOVE "N" TO WS-BULK-EOF-SWITCH
+            MOVE 0 TO WS-BULK-CONTADOR
+            MOVE 0 TO WS-BULK-RETOMAR
+
+            DISPLAY " "
+            DISPLAY "Conversion por lotes: ROMANFILE -> DECFILE"
+
+            OPEN INPUT ROMANFILE
+
+            IF WS-ROMAN-STATUS NOT = "00"
+                DISPLAY "No se pudo abrir ROMANFILE, status: "
+                        WS-ROMAN-STATUS
+                DISPLAY "Conversion por lotes cancelada."
+            ELSE
+                OPEN EXTEND DECFILE
+                IF WS-DEC-STATUS = "35"
+                    OPEN OUTPUT DECFILE
+                END-IF
+
+                PERFORM P-BULK-LER-CHECKPOINT
+                        THRU P-BULK-LER-CHECKPOINT-END
+
+                IF WS-BULK-RETOMAR > 0
+                    DISPLAY "Reanudando despues del registro: "
+                            WS-BULK-RETOMAR
+                    PERFORM P-BULK-PULAR THRU P-BULK-PULAR-END
+                            VARYING WS-BULK-SKIP-IDX FROM 1 BY 1
+                            UNTIL WS-BULK-SKIP-IDX > WS-BULK-RETOMAR
+                               OR WS-FIM-BULK
+                    MOVE WS-BULK-RETOMAR TO WS-BULK-CONTADOR
+                END-IF
+
+                IF NOT WS-FIM-BULK
+                    READ ROMANFILE
+                        AT END
+                            MOVE "Y" TO WS-BULK-EOF-SWITCH
+                    END-READ
+                END-IF
+
+                PERFORM P-BULK-LOTE THRU P-BULK-LOTE-END
+                        UNTIL WS-FIM-BULK
+
+                CLOSE ROMANFILE
+                CLOSE DECFILE
+
+      *         The whole file was processed through to end of file,
+      *         so the checkpoint no longer applies: clear it now,
+      *         otherwise the next bulk run (even against an unrelated
+      *         ROMANFILE) would wrongly skip straight past its first
+      *         WS-BULK-CONTADOR records.
+                PERFORM P-BULK-LIMPAR-CHECKPOINT
+                        THRU P-BULK-LIMPAR-CHECKPOINT-END
+
+                DISPLAY " "
+                DISPLAY "Conversion por lotes finalizada. Registros "
+                        "procesados: " WS-BULK-CONTADOR
+            END-IF
+
+            PERFORM P-END
+            .
+       P-MAIN-BULK-END.
+
+       P-BULK-LIMPAR-CHECKPOINT.
+
+            OPEN OUTPUT CHECKFILE
+            CLOSE CHECKFILE
+            .
+       P-BULK-LIMPAR-CHECKPOINT-END.
+
+       P-BULK-LER-CHECKPOINT.
+
+      *    A checkpoint left over from a cancelled run tells us how
+      *    many input records were already converted, so the restart
+      *    skips straight past them instead of redoing the whole file.
+            MOVE 0 TO WS-BULK-RETOMAR
+
+            OPEN INPUT CHECKFILE
+            IF WS-CHECK-STATUS = "00"
+                READ CHECKFILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CF-CONTADOR TO WS-BULK-RETOMAR
+                END-READ
+                CLOSE CHECKFILE
+            END-IF
+            .
+       P-BULK-LER-CHECKPOINT-END.
+
+       P-BULK-PULAR.
+
+            READ ROMANFILE
+                AT END
+                    MOVE "Y" TO WS-BULK-EOF-SWITCH
+            END-READ
+            .
+       P-BULK-PULAR-END.
+
+       P-BULK-LOTE.
+
+            MOVE RF-REGISTRO TO WS-ROMANO
+            PERFORM P-VALIDAR THRU P-VALIDAR-END
+
+            IF WS-ENTRADA-VALIDA
+                PERFORM P-CALC-NUCLEO THRU P-CALC-NUCLEO-END
+                PERFORM P-AUDITORIA THRU P-AUDITORIA-END
+            ELSE
+                MOVE 0 TO WS-NUMERO
+            END-IF
+
+            PERFORM P-BULK-GRAVAR THRU P-BULK-GRAVAR-END
+
+            ADD 1 TO WS-BULK-CONTADOR
+
+            DIVIDE WS-BULK-CONTADOR BY WS-CHECKPOINT-INTERVALO
+                   GIVING WS-BULK-QUOCIENTE
+                   REMAINDER WS-BULK-RESTO-CHECK
+
+            IF WS-BULK-RESTO-CHECK = 0
+                PERFORM P-BULK-CHECKPOINT THRU P-BULK-CHECKPOINT-END
+            END-IF
+
+            READ ROMANFILE
+                AT END
+                    MOVE "Y" TO WS-BULK-EOF-SWITCH
+            END-READ
+            .
+       P-BULK-LOTE-END.
+
+       P-BULK-GRAVAR.
+
+            MOVE WS-ROMANO TO DF-ROMANO
+            MOVE WS-NUMERO TO DF-VALOR
+            WRITE DF-LINHA
+            .
+       P-BULK-GRAVAR-END.
+
+       P-BULK-CHECKPOINT.
+
+      *    Rewritten in full each time: CHECKFILE only ever holds the
+      *    single most recent checkpoint count.
+            OPEN OUTPUT CHECKFILE
+            MOVE WS-BULK-CONTADOR TO CF-CONTADOR
+            WRITE CF-REGISTRO
+            CLOSE CHECKFILE
+            .
+       P-BULK-CHECKPOINT-END.
+
+       P-CONVERTER-ROMANO.
+
+            MOVE SPACES TO WS-ROMANO
+            MOVE 1 TO WS-PONTEIRO-ROMANO
+            MOVE WS-NUMERO TO WS-RESTO
+
+            PERFORM P-CONVERTER-ROMANO-ITEM
+                    VARYING WS-INDICE-TABELA FROM 1 BY 1
+                    UNTIL WS-INDICE-TABELA > 13
+            .
+       P-CONVERTER-ROMANO-END.
+
+       P-CONVERTER-ROMANO-ITEM.
+
+            PERFORM P-CONVERTER-ROMANO-ANEXAR
+                    UNTIL WS-RESTO < WS-TABELA-VALOR(WS-INDICE-TABELA)
+            .
+       P-CONVERTER-ROMANO-ITEM-END.
+
+       P-CONVERTER-ROMANO-ANEXAR.
+
+            STRING WS-TABELA-SIMBOLO(WS-INDICE-TABELA) DELIMITED BY
+                   SPACE
+                INTO WS-ROMANO
+                WITH POINTER WS-PONTEIRO-ROMANO
+            END-STRING
+
+            SUBTRACT WS-TABELA-VALOR(WS-INDICE-TABELA) FROM WS-RESTO
+            .
+       P-CONVERTER-ROMANO-ANEXAR-END.
+
+       P-VALIDAR.
+
+            MOVE "Y" TO WS-VALIDO-SWITCH
+            MOVE 0 TO WS-POS-ERRO
+            MOVE 0 TO WS-VALOR-ANTERIOR
+            MOVE 0 TO WS-CONT-REPETICAO
+            MOVE 5 TO WS-TECHO-TIER
+            MOVE 0 TO WS-TIER-ATUAL
+            MOVE "Y" TO WS-PAR-PERMITIDO-SWITCH
+            COMPUTE WS-COUNT-2 = 1
+
+            PERFORM 9 TIMES
+               MOVE WS-ROMANO(WS-COUNT-2:1) TO WS-CURDGT
+
+               IF WS-CURDGT NOT = SPACE
+                   EVALUATE WS-CURDGT
+                       WHEN 'M' WHEN 'D' WHEN 'C' WHEN 'L' WHEN 'X'
+                       WHEN 'V' WHEN 'I' WHEN 'm' WHEN 'd' WHEN 'c'
+                       WHEN 'l' WHEN 'x' WHEN 'v' WHEN 'i'
+                           PERFORM P-VALIDAR-DIGITO
+                                   THRU P-VALIDAR-DIGITO-END
+                       WHEN OTHER
+                           IF WS-VALIDO-SWITCH = "Y"
+                               MOVE "N" TO WS-VALIDO-SWITCH
+                               MOVE WS-COUNT-2 TO WS-POS-ERRO
+                           END-IF
+                   END-EVALUATE
+               END-IF
+
+               ADD 1 TO WS-COUNT-2
+            END-PERFORM
+
+            IF NOT WS-ENTRADA-VALIDA
+                DISPLAY " "
+                DISPLAY "Numero romano invalido, posicion: "
+                        WS-POS-ERRO
+            END-IF
+            .
+       P-VALIDAR-END.
+
+       P-VALIDAR-DIGITO.
+
+            MOVE WS-CURDGT TO WS-CARACTER-AVALIAR
+            PERFORM P-VALOR-CARACTER THRU P-VALOR-CARACTER-END
+
+            MOVE WS-VALOR-RETORNO TO WS-TIER-VALOR-ENTRADA
+            PERFORM P-VALOR-TIER THRU P-VALOR-TIER-END
+            MOVE WS-TIER-VALOR-SAIDA TO WS-TIER-RETORNO
+
+            IF WS-VALOR-ANTERIOR > 0
+                IF WS-VALOR-RETORNO = WS-VALOR-ANTERIOR
+                    PERFORM P-VALIDAR-TECHO THRU P-VALIDAR-TECHO-END
+                    ADD 1 TO WS-CONT-REPETICAO
+                    PERFORM P-VALIDAR-REPETICAO
+                            THRU P-VALIDAR-REPETICAO-END
+                ELSE
+                    IF WS-VALOR-RETORNO > WS-VALOR-ANTERIOR
+                        PERFORM P-VALIDAR-ORDEM
+                                THRU P-VALIDAR-ORDEM-END
+                    ELSE
+                        PERFORM P-VALIDAR-TECHO
+                                THRU P-VALIDAR-TECHO-END
+                    END-IF
+                    MOVE 1 TO WS-CONT-REPETICAO
+                END-IF
+            ELSE
+                MOVE WS-TIER-RETORNO TO WS-TIER-ATUAL
+                MOVE "Y" TO WS-PAR-PERMITIDO-SWITCH
+                MOVE 1 TO WS-CONT-REPETICAO
+            END-IF
+
+            MOVE WS-VALOR-RETORNO TO WS-VALOR-ANTERIOR
+            .
+       P-VALIDAR-DIGITO-END.
+
+       P-VALIDAR-REPETICAO.
+
+            EVALUATE WS-VALOR-RETORNO
+                WHEN 1 WHEN 10 WHEN 100 WHEN 1000
+                    IF WS-CONT-REPETICAO > 3
+                        IF WS-VALIDO-SWITCH = "Y"
+                            MOVE "N" TO WS-VALIDO-SWITCH
+                            MOVE WS-COUNT-2 TO WS-POS-ERRO
+                        END-IF
+                    END-IF
+                WHEN OTHER
+                    IF WS-VALIDO-SWITCH = "Y"
+                        MOVE "N" TO WS-VALIDO-SWITCH
+                        MOVE WS-COUNT-2 TO WS-POS-ERRO
+                    END-IF
+            END-EVALUATE
+            .
+       P-VALIDAR-REPETICAO-END.
+
+       P-VALIDAR-TECHO.
+
+      *    Plain repeat/descent step (not a subtractive pair). Moving
+      *    to the same tier as before just continues that tier's run;
+      *    moving to a genuinely lower tier closes off the tier being
+      *    left, which also means no later pair may reopen it.
+            IF WS-TIER-RETORNO >= WS-TECHO-TIER
+                IF WS-VALIDO-SWITCH = "Y"
+                    MOVE "N" TO WS-VALIDO-SWITCH
+                    MOVE WS-COUNT-2 TO WS-POS-ERRO
+                END-IF
+            ELSE
+                IF WS-TIER-RETORNO = WS-TIER-ATUAL
+                    MOVE "N" TO WS-PAR-PERMITIDO-SWITCH
+                ELSE
+                    MOVE WS-TIER-ATUAL TO WS-TECHO-TIER
+                    MOVE "Y" TO WS-PAR-PERMITIDO-SWITCH
+                    MOVE WS-TIER-RETORNO TO WS-TIER-ATUAL
+                END-IF
+            END-IF
+            .
+       P-VALIDAR-TECHO-END.
+
+       P-VALIDAR-ORDEM.
+
+      *    Only a single smaller numeral may precede a larger one
+      *    (e.g. "IX" is valid, "IIX" is not). The pair's tier (that
+      *    of its smaller member) must still be open, and untouched by
+      *    any earlier same-tier character, or the pair is just
+      *    reopening a tier that already closed (catches "VIV", and
+      *    "IXI"/"IXIX"/"IXX" once the pair that preceded them closed
+      *    tier 1).
+            IF WS-CONT-REPETICAO > 1
+               OR NOT WS-PAR-PERMITIDO
+               OR WS-TIER-ATUAL >= WS-TECHO-TIER
+                IF WS-VALIDO-SWITCH = "Y"
+                    MOVE "N" TO WS-VALIDO-SWITCH
+                    MOVE WS-COUNT-2 TO WS-POS-ERRO
+                END-IF
+            ELSE
+                EVALUATE TRUE
+                WHEN WS-VALOR-ANTERIOR = 1 AND WS-VALOR-RETORNO = 5
+                    CONTINUE
+                WHEN WS-VALOR-ANTERIOR = 1 AND WS-VALOR-RETORNO = 10
+                    CONTINUE
+                WHEN WS-VALOR-ANTERIOR = 10 AND WS-VALOR-RETORNO = 50
+                    CONTINUE
+                WHEN WS-VALOR-ANTERIOR = 10 AND WS-VALOR-RETORNO = 100
+                    CONTINUE
+                WHEN WS-VALOR-ANTERIOR = 100 AND WS-VALOR-RETORNO = 500
+                    CONTINUE
+                WHEN WS-VALOR-ANTERIOR = 100 AND WS-VALOR-RETORNO = 1000
+                    CONTINUE
+                WHEN OTHER
+                    IF WS-VALIDO-SWITCH = "Y"
+                        MOVE "N" TO WS-VALIDO-SWITCH
+                        MOVE WS-COUNT-2 TO WS-POS-ERRO
+                    END-IF
+                END-EVALUATE
+
+                MOVE WS-TIER-ATUAL TO WS-TECHO-TIER
+                MOVE "N" TO WS-PAR-PERMITIDO-SWITCH
+            END-IF
+            .
+       P-VALIDAR-ORDEM-END.
+
        P-CALC.
 
+            PERFORM P-CALC-NUCLEO THRU P-CALC-NUCLEO-END
+            PERFORM P-AUDITORIA THRU P-AUDITORIA-END
+
+            PERFORM P-END
+            .
+       P-CALC-END.
+
+       P-CALC-NUCLEO.
+
             COMPUTE WS-COUNT-2 = 1
+            MOVE 0 TO WS-ACUMULADOR
 
             PERFORM 9 TIMES
                MOVE WS-ROMANO(WS-COUNT-2:1) TO WS-CURDGT
+               MOVE WS-CURDGT TO WS-CARACTER-AVALIAR
+               PERFORM P-VALOR-CARACTER THRU P-VALOR-CARACTER-END
+               MOVE WS-VALOR-RETORNO TO WS-VALOR-ATUAL
+
+               IF WS-COUNT-2 < 9
+                   MOVE WS-ROMANO(WS-COUNT-2 + 1:1)
+                        TO WS-CARACTER-AVALIAR
+                   PERFORM P-VALOR-CARACTER THRU P-VALOR-CARACTER-END
+                   MOVE WS-VALOR-RETORNO TO WS-VALOR-PROX
+               ELSE
+                   MOVE 0 TO WS-VALOR-PROX
+               END-IF
+
+               IF WS-VALOR-PROX > WS-VALOR-ATUAL
+                   COMPUTE WS-ACUMULADOR =
+                           WS-ACUMULADOR - WS-VALOR-ATUAL
+               ELSE
+                   COMPUTE WS-ACUMULADOR =
+                           WS-ACUMULADOR + WS-VALOR-ATUAL
+               END-IF
 
-               EVALUATE WS-CURDGT
-                   WHEN 'M'
-                       COMPUTE WS-NUMERO = WS-NUMERO + 1000
+               ADD 1 TO WS-COUNT-2
 
-                   WHEN 'D'
-                       COMPUTE WS-NUMERO = WS-NUMERO + 500
+            END-PERFORM
 
-                   WHEN 'C'
-                       COMPUTE WS-NUMERO = WS-NUMERO + 100
+            MOVE WS-ACUMULADOR TO WS-NUMERO
+            .
+       P-CALC-NUCLEO-END.
 
-                   WHEN 'L'
-                       COMPUTE WS-NUMERO = WS-NUMERO + 50
+       P-AUDIT-SEQ-INICIAL.
 
-                   WHEN 'X'
-                       COMPUTE WS-NUMERO = WS-NUMERO + 10
+      *    AUDITFILE is shared with CALCULOS, so WS-AUDIT-SEQ has to
+      *    pick up where the last record already on the file left
+      *    off, not restart at zero on every CALL into this program.
+            MOVE 0 TO WS-AUDIT-SEQ
+            MOVE "N" TO WS-AUDIT-READ-SWITCH
 
-                   WHEN 'V'
-                       COMPUTE WS-NUMERO = WS-NUMERO + 5
+            OPEN INPUT AUDITFILE
 
-                   WHEN 'I'
-                       COMPUTE WS-NUMERO = WS-NUMERO + 1
+            IF WS-AUDIT-STATUS = "00"
+                READ AUDITFILE
+                    AT END
+                        MOVE "Y" TO WS-AUDIT-READ-SWITCH
+                END-READ
 
+                PERFORM P-AUDIT-SEQ-LOTE
+                        THRU P-AUDIT-SEQ-LOTE-END
+                        UNTIL WS-AUDIT-FIM-LECTURA
 
-                   WHEN 'm'
-                       COMPUTE WS-NUMERO = WS-NUMERO + 1000
+                CLOSE AUDITFILE
+            END-IF
+            .
+       P-AUDIT-SEQ-INICIAL-END.
 
-                   WHEN 'd'
-                       COMPUTE WS-NUMERO = WS-NUMERO + 500
+       P-AUDIT-SEQ-LOTE.
+            MOVE AU-SEQ TO WS-AUDIT-SEQ
 
-                   WHEN 'c'
-                       COMPUTE WS-NUMERO = WS-NUMERO + 100
+            READ AUDITFILE
+                AT END
+                    MOVE "Y" TO WS-AUDIT-READ-SWITCH
+            END-READ
+            .
+       P-AUDIT-SEQ-LOTE-END.
 
-                   WHEN 'l'
-                       COMPUTE WS-NUMERO = WS-NUMERO + 50
+       P-AUDITORIA.
 
-                   WHEN 'x'
-                       COMPUTE WS-NUMERO = WS-NUMERO + 10
+            ADD 1 TO WS-AUDIT-SEQ
 
-                   WHEN 'v'
-                       COMPUTE WS-NUMERO = WS-NUMERO + 5
+            MOVE WS-AUDIT-SEQ     TO AU-SEQ
+            MOVE "RMNTODEC"       TO AU-PROGRAMA
+            MOVE WS-MODO-CONVERSAO TO AU-MODO
+            MOVE 0                TO AU-NUMERO-1
+            MOVE 0                TO AU-NUMERO-2
+            MOVE WS-NUMERO        TO AU-RESULT
 
-                   WHEN 'i'
-                       COMPUTE WS-NUMERO = WS-NUMERO + 1
+            WRITE AU-REGISTRO
+            .
+       P-AUDITORIA-END.
 
-                   WHEN OTHER
-                       COMPUTE WS-NUMERO = WS-NUMERO + 0
+       P-VALOR-CARACTER.
 
-               END-EVALUATE
+            EVALUATE WS-CARACTER-AVALIAR
+                WHEN 'M'
+                    MOVE 1000 TO WS-VALOR-RETORNO
 
-               ADD 1 TO WS-COUNT-2
+                WHEN 'D'
+                    MOVE 500 TO WS-VALOR-RETORNO
 
-            END-PERFORM.
+                WHEN 'C'
+                    MOVE 100 TO WS-VALOR-RETORNO
 
-            PERFORM P-END
+                WHEN 'L'
+                    MOVE 50 TO WS-VALOR-RETORNO
+
+                WHEN 'X'
+                    MOVE 10 TO WS-VALOR-RETORNO
+
+                WHEN 'V'
+                    MOVE 5 TO WS-VALOR-RETORNO
+
+                WHEN 'I'
+                    MOVE 1 TO WS-VALOR-RETORNO
+
+
+                WHEN 'm'
+                    MOVE 1000 TO WS-VALOR-RETORNO
+
+                WHEN 'd'
+                    MOVE 500 TO WS-VALOR-RETORNO
 
+                WHEN 'c'
+                    MOVE 100 TO WS-VALOR-RETORNO
+
+                WHEN 'l'
+                    MOVE 50 TO WS-VALOR-RETORNO
+
+                WHEN 'x'
+                    MOVE 10 TO WS-VALOR-RETORNO
+
+                WHEN 'v'
+                    MOVE 5 TO WS-VALOR-RETORNO
+
+                WHEN 'i'
+                    MOVE 1 TO WS-VALOR-RETORNO
+
+                WHEN OTHER
+                    MOVE 0 TO WS-VALOR-RETORNO
+
+            END-EVALUATE
             .
-       P-CALC-END.
+       P-VALOR-CARACTER-END.
+
+       P-VALOR-TIER.
+
+            EVALUATE WS-TIER-VALOR-ENTRADA
+                WHEN 1000
+                    MOVE 4 TO WS-TIER-VALOR-SAIDA
+                WHEN 500 WHEN 100
+                    MOVE 3 TO WS-TIER-VALOR-SAIDA
+                WHEN 50 WHEN 10
+                    MOVE 2 TO WS-TIER-VALOR-SAIDA
+                WHEN 5 WHEN 1
+                    MOVE 1 TO WS-TIER-VALOR-SAIDA
+                WHEN OTHER
+                    MOVE 0 TO WS-TIER-VALOR-SAIDA
+            END-EVALUATE
+            .
+       P-VALOR-TIER-END.
 
        P-END.
 
@@ -122,17 +761,29 @@
             "**********************************************************"
             DISPLAY
             " "
-            DISPLAY
-            "The result is: " WS-NUMERO
+
+            IF WS-MODO-CONVERSAO = "2"
+                DISPLAY "The Roman numeral is: " WS-ROMANO
+            ELSE
+                IF WS-MODO-CONVERSAO = "3"
+                    DISPLAY "Bulk conversion finished, see DECFILE."
+                ELSE
+                    DISPLAY "The result is: " WS-NUMERO
+                END-IF
+            END-IF
 
             DISPLAY
             "**********************************************************"
             DISPLAY
             "*                                                        *"
             DISPLAY
-            "*              DO YOU WANT TO CONVERT AGAIN              *"
+            "*               SELECT THE CONVERSION MODE               *"
             DISPLAY
-            "*                    Y(yes)\OTHER(no)                    *"
+            "*     <1> Roman to Decimal   <2> Decimal to Roman        *"
+            DISPLAY
+            "*     <3> Bulk file conversion (ROMANFILE/DECFILE)       *"
+            DISPLAY
+            "*                 <OTHER> to exit                       *"
             DISPLAY
             "*                                                        *"
             DISPLAY
@@ -141,13 +792,19 @@
             ACCEPT WS-STATUS
 
             EVALUATE WS-STATUS
-               WHEN "Y"
-                   PERFORM P-MAIN THRU P-MAIN-END
-               WHEN "y"
+               WHEN "1"
                    PERFORM P-MAIN THRU P-MAIN-END
+               WHEN "2"
+                   PERFORM P-MAIN-DECIMAL THRU P-MAIN-DECIMAL-END
+               WHEN "3"
+                   PERFORM P-MAIN-BULK THRU P-MAIN-BULK-END
                WHEN OTHER
-                   STOP RUN
+                   IF WS-AUDIT-ABIERTO
+                       CLOSE AUDITFILE
+                       MOVE "N" TO WS-AUDIT-OPEN-SWITCH
+                   END-IF
+                   GOBACK
             END-EVALUATE
 
-            STOP RUN.
+            GOBACK.
        END PROGRAM RMNTODEC.
