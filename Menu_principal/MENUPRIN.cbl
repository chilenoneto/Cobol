@@ -0,0 +1,49 @@
+      ******************************************************************
+      * Author:  Equipo de mantenimiento
+      * Date:    09/08/2026
+      * Purpose: Menu principal que invoca CALCULOS y RMNTODEC como
+      *          subprogramas, compartiendo un unico AUDITFILE entre
+      *          ambos.
+      *
+      * Modification History:
+      * 09/08/2026 - Sets WS-MENU-CALL-SWITCH (EXTERNAL, shared with
+      *              CALCULOS) before CALLing CALCULOS, so CALCULOS
+      *              knows not to read its own COMMAND-LINE PARM -
+      *              that PARM register is process-wide and would
+      *              otherwise belong to whatever PARM MENUPRIN itself
+      *              was started with.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENUPRIN.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-OPCION                PIC X(01).
+
+       77 WS-MENU-CALL-SWITCH      PIC X(01) EXTERNAL VALUE "N".
+
+       PROCEDURE DIVISION.
+       MENU-PROCEDURE.
+
+            DISPLAY "*************************************************"
+            DISPLAY "Seleccione el programa:"
+            DISPLAY "<1> Calculadora"
+            DISPLAY "<2> Conversor de numeros romanos"
+            DISPLAY "<CUALQUIER TECLA> para salir"
+            DISPLAY "*************************************************"
+            ACCEPT WS-OPCION
+
+            EVALUATE WS-OPCION
+                WHEN "1"
+                    MOVE "Y" TO WS-MENU-CALL-SWITCH
+                    CALL "CALCULOS"
+                    PERFORM MENU-PROCEDURE THRU MENU-PROCEDURE-END
+                WHEN "2"
+                    CALL "RMNTODEC"
+                    PERFORM MENU-PROCEDURE THRU MENU-PROCEDURE-END
+                WHEN OTHER
+                    STOP RUN
+            END-EVALUATE
+            .
+       MENU-PROCEDURE-END.
+       END PROGRAM MENUPRIN.
