@@ -2,61 +2,181 @@
       * Author:  Christian Pulgar
       * Date:    12/09/2023
       * Purpose: Calculadora em COBOL
+      *
+      * Modification History:
+      * 09/08/2026 - Added batch transaction-file mode (mode "5"):
+      *              reads TRANFILE, drives the existing PROC-SUMAR /
+      *              PROC-RESTA / PROC-DIVIDIR / PROC-MULTIPLICAR
+      *              paragraphs per record and prints results to
+      *              REPTFILE instead of DISPLAY.
+      * 09/08/2026 - PROC-ENCERRAR now exits back to its caller instead
+      *              of stopping the run, so this program can be
+      *              CALLed as a subprogram from a front-end menu.
+      * 09/08/2026 - PROC-ENCERRAR uses GOBACK (not EXIT PROGRAM) and
+      *              resets WS-AUDIT-OPEN-SWITCH so a later CALL reopens
+      *              AUDITFILE, and AU-REGISTRO now carries AU-PROGRAMA
+      *              so records from CALCULOS and RMNTODEC can be told
+      *              apart in a shared AUDITFILE. PROC-MULTIPLICAR
+      *              guards against result overflow.
+      * 09/08/2026 - TRANFILE/REPTFILE now have FILE STATUS checks so a
+      *              missing file cancels batch mode cleanly instead of
+      *              abending. The command-line PARM is no longer read
+      *              when MENUPRIN calls this program (WS-MENU-CALL-
+      *              SWITCH), and the sum/subtract/divide/multiply
+      *              DISPLAYs now use edited fields so operands print
+      *              without sign-condition padding.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANFILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT REPTFILE ASSIGN TO "REPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPT-STATUS.
+
+           SELECT AUDITFILE ASSIGN TO "AUDITFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANFILE.
+       01  TR-REGISTRO.
+           05 TR-OPER                 PIC X(01).
+           05 TR-NUMERO-1              PIC S9(04).
+           05 TR-NUMERO-2              PIC S9(04).
+
+       FD  REPTFILE.
+       01  RP-LINHA.
+           05 RP-OPER-DESC             PIC X(15).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 RP-NUMERO-1               PIC -----9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 RP-NUMERO-2               PIC -----9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 RP-RESULT                PIC ------9.
+
+       FD  AUDITFILE.
+       01  AU-REGISTRO.
+           05 AU-SEQ                   PIC 9(05).
+           05 AU-PROGRAMA               PIC X(08).
+           05 AU-MODO                  PIC X(01).
+           05 AU-NUMERO-1               PIC S9(04).
+           05 AU-NUMERO-2               PIC S9(04).
+           05 AU-RESULT                PIC S9(05).
+
        WORKING-STORAGE SECTION.
        77 WS-MODO                  PIC X(01).
 
-       77 WS-NUMERO-1                 PIC 9(02).
-       77 WS-NUMERO-2                 PIC 9(02).
+       77 WS-NUMERO-1                 PIC S9(04).
+       77 WS-NUMERO-2                 PIC S9(04).
+
+       77 WS-RESULT                PIC S9(05).
+
+       77 WS-BATCH-SWITCH          PIC X(01) VALUE "N".
+           88 WS-BATCH-MODE                  VALUE "Y".
+
+       77 WS-TRAN-EOF-SWITCH       PIC X(01) VALUE "N".
+           88 WS-FIM-TRAN                    VALUE "Y".
+
+       77 WS-AUDIT-OPEN-SWITCH     PIC X(01) VALUE "N".
+           88 WS-AUDIT-ABIERTO               VALUE "Y".
+
+       77 WS-AUDIT-SEQ             PIC 9(05) COMP VALUE 0.
+
+       77 WS-AUDIT-STATUS          PIC X(02) VALUE "00".
+
+       77 WS-TRAN-STATUS           PIC X(02) VALUE "00".
+       77 WS-REPT-STATUS           PIC X(02) VALUE "00".
+
+       77 WS-PARM-STRING           PIC X(80).
 
-       77 WS-RESULT                PIC 9(03).
+       77 WS-INTERACTIVE-SWITCH    PIC X(01) VALUE "Y".
+           88 WS-INTERACTIVE-MODE            VALUE "Y".
+
+       77 WS-MENU-CALL-SWITCH      PIC X(01) EXTERNAL VALUE "N".
+           88 WS-LLAMADA-DESDE-MENU          VALUE "Y".
+
+       77 WS-NUMERO-1-ED              PIC -----9.
+       77 WS-NUMERO-2-ED              PIC -----9.
+       77 WS-RESULT-ED             PIC ------9.
+
+       77 WS-AUDIT-READ-SWITCH     PIC X(01) VALUE "N".
+           88 WS-AUDIT-FIM-LECTURA            VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            INITIALISE WS-MODO
+            INITIALIZE WS-MODO
                        WS-NUMERO-1
                        WS-NUMERO-2
                        WS-RESULT
 
+            IF NOT WS-AUDIT-ABIERTO
+                PERFORM PROC-AUDIT-SEQ-INICIAL
+                        THRU PROC-AUDIT-SEQ-INICIAL-END
+
+                OPEN EXTEND AUDITFILE
+                IF WS-AUDIT-STATUS = "35"
+                    OPEN OUTPUT AUDITFILE
+                END-IF
+                MOVE "Y" TO WS-AUDIT-OPEN-SWITCH
+            END-IF
+
+            IF NOT WS-LLAMADA-DESDE-MENU
+                ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+
+                IF WS-PARM-STRING NOT = SPACES
+                    MOVE "N" TO WS-INTERACTIVE-SWITCH
+                    PERFORM MAIN-PROCEDURE-PARM
+                            THRU MAIN-PROCEDURE-PARM-END
+                    PERFORM PROC-ENCERRAR
+                END-IF
+            END-IF
+
             DISPLAY "*************************************************"
             DISPLAY "Seleccione la operaci√≥n:"
             DISPLAY "<1> para sumar"
             DISPLAY "<2> para restar"
             DISPLAY "<3> para dividir"
             DISPLAY "<4> para multiplicar"
+            DISPLAY "<5> para modo batch (archivo de transacciones)"
             DISPLAY "*************************************************"
             ACCEPT WS-MODO
 
-            DISPLAY "Primer numero:"
-            ACCEPT WS-NUMERO-1
+            IF WS-MODO = "5"
+                PERFORM PROC-BATCH THRU PROC-BATCH-END
+            ELSE
+                DISPLAY "Primer numero:"
+                ACCEPT WS-NUMERO-1
 
-            DISPLAY "Segundo numero:"
-            ACCEPT WS-NUMERO-2
+                DISPLAY "Segundo numero:"
+                ACCEPT WS-NUMERO-2
 
-
-            EVALUATE WS-MODO
-                   WHEN "1"
-                       PERFORM PROC-SUMAR
-                               THRU PROC-SUMAR-END
-                   WHEN "2"
-                       PERFORM PROC-RESTA
-                               THRU PROC-RESTA-END
-                   WHEN "3"
-                       PERFORM PROC-DIVIDIR
-                               THRU PROC-DIVIDIR-END
-                   WHEN "4"
-                       PERFORM PROC-MULTIPLICAR
-                               THRU PROC-MULTIPLICAR-END
-                   WHEN OTHER
-                       DISPLAY "Valor Invalido!"
-                       PERFORM MAIN-PROCEDURE
-                               THRU MAIN-PROCEDURE-END
-            END-EVALUATE
+                EVALUATE WS-MODO
+                       WHEN "1"
+                           PERFORM PROC-SUMAR
+                                   THRU PROC-SUMAR-END
+                       WHEN "2"
+                           PERFORM PROC-RESTA
+                                   THRU PROC-RESTA-END
+                       WHEN "3"
+                           PERFORM PROC-DIVIDIR
+                                   THRU PROC-DIVIDIR-END
+                       WHEN "4"
+                           PERFORM PROC-MULTIPLICAR
+                                   THRU PROC-MULTIPLICAR-END
+                       WHEN OTHER
+                           DISPLAY "Valor Invalido!"
+                           PERFORM MAIN-PROCEDURE
+                                   THRU MAIN-PROCEDURE-END
+                END-EVALUATE
+            END-IF
 
             DISPLAY "*************************************************"
             DISPLAY "Desea continuar?"
@@ -80,38 +200,268 @@
             .
        MAIN-PROCEDURE-END.
 
+       MAIN-PROCEDURE-PARM.
+            UNSTRING WS-PARM-STRING DELIMITED BY ","
+                INTO WS-MODO WS-NUMERO-1 WS-NUMERO-2
+            END-UNSTRING
+
+            EVALUATE WS-MODO
+                   WHEN "1"
+                       PERFORM PROC-SUMAR
+                               THRU PROC-SUMAR-END
+                   WHEN "2"
+                       PERFORM PROC-RESTA
+                               THRU PROC-RESTA-END
+                   WHEN "3"
+                       PERFORM PROC-DIVIDIR
+                               THRU PROC-DIVIDIR-END
+                   WHEN "4"
+                       PERFORM PROC-MULTIPLICAR
+                               THRU PROC-MULTIPLICAR-END
+                   WHEN "5"
+                       PERFORM PROC-BATCH
+                               THRU PROC-BATCH-END
+                   WHEN OTHER
+                       DISPLAY "Valor Invalido en el PARM!"
+            END-EVALUATE
+            .
+       MAIN-PROCEDURE-PARM-END.
+
        PROC-SUMAR.
             COMPUTE WS-RESULT = WS-NUMERO-1 + WS-NUMERO-2
 
-            DISPLAY "La suma de " WS-NUMERO-1 " y " WS-NUMERO-2
-                    " es : " WS-RESULT
+            IF WS-BATCH-MODE
+                PERFORM WRITE-REPORT-RECORD THRU WRITE-REPORT-RECORD-END
+            ELSE
+                MOVE WS-NUMERO-1 TO WS-NUMERO-1-ED
+                MOVE WS-NUMERO-2 TO WS-NUMERO-2-ED
+                MOVE WS-RESULT   TO WS-RESULT-ED
+                DISPLAY "La suma de " WS-NUMERO-1-ED " y "
+                        WS-NUMERO-2-ED " es : " WS-RESULT-ED
+            END-IF
+
+            PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-END
             .
        PROC-SUMAR-END.
 
        PROC-RESTA.
             COMPUTE WS-RESULT = WS-NUMERO-1 - WS-NUMERO-2
 
-            DISPLAY "A resta de " WS-NUMERO-1 " y " WS-NUMERO-2
-                    " es: " WS-RESULT
+            IF WS-BATCH-MODE
+                PERFORM WRITE-REPORT-RECORD THRU WRITE-REPORT-RECORD-END
+            ELSE
+                MOVE WS-NUMERO-1 TO WS-NUMERO-1-ED
+                MOVE WS-NUMERO-2 TO WS-NUMERO-2-ED
+                MOVE WS-RESULT   TO WS-RESULT-ED
+                DISPLAY "A resta de " WS-NUMERO-1-ED " y "
+                        WS-NUMERO-2-ED " es: " WS-RESULT-ED
+            END-IF
+
+            PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-END
             .
        PROC-RESTA-END.
 
        PROC-DIVIDIR.
-            COMPUTE WS-RESULT = WS-NUMERO-1 / WS-NUMERO-2
+            IF WS-NUMERO-2 = 0
+                DISPLAY "No se puede dividir por cero!"
+                IF WS-INTERACTIVE-MODE
+                    DISPLAY "Segundo numero:"
+                    ACCEPT WS-NUMERO-2
+                    PERFORM PROC-DIVIDIR
+                            THRU PROC-DIVIDIR-END
+                ELSE
+                    DISPLAY "Registro omitido."
+                END-IF
+            ELSE
+                COMPUTE WS-RESULT = WS-NUMERO-1 / WS-NUMERO-2
 
-            DISPLAY "A division de " WS-NUMERO-1 " y " WS-NUMERO-2
-                    " es: " WS-RESULT
+                IF WS-BATCH-MODE
+                    PERFORM WRITE-REPORT-RECORD
+                            THRU WRITE-REPORT-RECORD-END
+                ELSE
+                    MOVE WS-NUMERO-1 TO WS-NUMERO-1-ED
+                    MOVE WS-NUMERO-2 TO WS-NUMERO-2-ED
+                    MOVE WS-RESULT   TO WS-RESULT-ED
+                    DISPLAY "A division de " WS-NUMERO-1-ED " y "
+                            WS-NUMERO-2-ED " es: " WS-RESULT-ED
+                END-IF
+
+                PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-END
+            END-IF
             .
        PROC-DIVIDIR-END.
 
        PROC-MULTIPLICAR.
             COMPUTE WS-RESULT = WS-NUMERO-1 * WS-NUMERO-2
+                ON SIZE ERROR
+                    DISPLAY "Resultado fuera de rango!"
+                    IF WS-BATCH-MODE
+                        DISPLAY "Registro omitido."
+                    END-IF
+                NOT ON SIZE ERROR
+                    IF WS-BATCH-MODE
+                        PERFORM WRITE-REPORT-RECORD
+                                THRU WRITE-REPORT-RECORD-END
+                    ELSE
+                        MOVE WS-NUMERO-1 TO WS-NUMERO-1-ED
+                        MOVE WS-NUMERO-2 TO WS-NUMERO-2-ED
+                        MOVE WS-RESULT   TO WS-RESULT-ED
+                        DISPLAY "A multiplicacion de " WS-NUMERO-1-ED
+                                " y " WS-NUMERO-2-ED " es: "
+                                WS-RESULT-ED
+                    END-IF
 
-            DISPLAY "A multiplicacion de " WS-NUMERO-1 " y " WS-NUMERO-2
-                    " es: " WS-RESULT
+                    PERFORM WRITE-AUDIT-RECORD
+                            THRU WRITE-AUDIT-RECORD-END
+            END-COMPUTE
             .
        PROC-MULTIPLICAR-END.
 
+       PROC-BATCH.
+            MOVE "Y" TO WS-BATCH-SWITCH
+            MOVE "N" TO WS-INTERACTIVE-SWITCH
+            MOVE "N" TO WS-TRAN-EOF-SWITCH
+
+            OPEN INPUT TRANFILE
+
+            IF WS-TRAN-STATUS NOT = "00"
+                DISPLAY "No se pudo abrir TRANFILE, status: "
+                        WS-TRAN-STATUS
+                DISPLAY "Modo batch cancelado."
+            ELSE
+                OPEN OUTPUT REPTFILE
+
+                IF WS-REPT-STATUS NOT = "00"
+                    DISPLAY "No se pudo abrir REPTFILE, status: "
+                            WS-REPT-STATUS
+                    DISPLAY "Modo batch cancelado."
+                    CLOSE TRANFILE
+                ELSE
+                    READ TRANFILE
+                        AT END
+                            MOVE "Y" TO WS-TRAN-EOF-SWITCH
+                    END-READ
+
+                    PERFORM PROC-BATCH-LOTE
+                            THRU PROC-BATCH-LOTE-END
+                            UNTIL WS-FIM-TRAN
+
+                    CLOSE TRANFILE
+                    CLOSE REPTFILE
+                END-IF
+            END-IF
+
+            MOVE "N" TO WS-BATCH-SWITCH
+            MOVE "Y" TO WS-INTERACTIVE-SWITCH
+            .
+       PROC-BATCH-END.
+
+       PROC-BATCH-LOTE.
+            MOVE TR-OPER      TO WS-MODO
+            MOVE TR-NUMERO-1  TO WS-NUMERO-1
+            MOVE TR-NUMERO-2  TO WS-NUMERO-2
+
+            EVALUATE WS-MODO
+                   WHEN "1"
+                       PERFORM PROC-SUMAR
+                               THRU PROC-SUMAR-END
+                   WHEN "2"
+                       PERFORM PROC-RESTA
+                               THRU PROC-RESTA-END
+                   WHEN "3"
+                       PERFORM PROC-DIVIDIR
+                               THRU PROC-DIVIDIR-END
+                   WHEN "4"
+                       PERFORM PROC-MULTIPLICAR
+                               THRU PROC-MULTIPLICAR-END
+                   WHEN OTHER
+                       DISPLAY "Operacion invalida en TRANFILE: "
+                               TR-OPER
+            END-EVALUATE
+
+            READ TRANFILE
+                AT END
+                    MOVE "Y" TO WS-TRAN-EOF-SWITCH
+            END-READ
+            .
+       PROC-BATCH-LOTE-END.
+
+       WRITE-REPORT-RECORD.
+            MOVE SPACES TO RP-LINHA
+
+            EVALUATE WS-MODO
+                WHEN "1"
+                    MOVE "SUMA"           TO RP-OPER-DESC
+                WHEN "2"
+                    MOVE "RESTA"          TO RP-OPER-DESC
+                WHEN "3"
+                    MOVE "DIVISION"       TO RP-OPER-DESC
+                WHEN "4"
+                    MOVE "MULTIPLICACION" TO RP-OPER-DESC
+            END-EVALUATE
+
+            MOVE WS-NUMERO-1 TO RP-NUMERO-1
+            MOVE WS-NUMERO-2 TO RP-NUMERO-2
+            MOVE WS-RESULT   TO RP-RESULT
+
+            WRITE RP-LINHA
+            .
+       WRITE-REPORT-RECORD-END.
+
+       PROC-AUDIT-SEQ-INICIAL.
+
+      *    AUDITFILE is shared with RMNTODEC, so WS-AUDIT-SEQ has to
+      *    pick up where the last record already on the file left
+      *    off, not restart at zero on every CALL into this program.
+            MOVE 0 TO WS-AUDIT-SEQ
+            MOVE "N" TO WS-AUDIT-READ-SWITCH
+
+            OPEN INPUT AUDITFILE
+
+            IF WS-AUDIT-STATUS = "00"
+                READ AUDITFILE
+                    AT END
+                        MOVE "Y" TO WS-AUDIT-READ-SWITCH
+                END-READ
+
+                PERFORM PROC-AUDIT-SEQ-LOTE
+                        THRU PROC-AUDIT-SEQ-LOTE-END
+                        UNTIL WS-AUDIT-FIM-LECTURA
+
+                CLOSE AUDITFILE
+            END-IF
+            .
+       PROC-AUDIT-SEQ-INICIAL-END.
+
+       PROC-AUDIT-SEQ-LOTE.
+            MOVE AU-SEQ TO WS-AUDIT-SEQ
+
+            READ AUDITFILE
+                AT END
+                    MOVE "Y" TO WS-AUDIT-READ-SWITCH
+            END-READ
+            .
+       PROC-AUDIT-SEQ-LOTE-END.
+
+       WRITE-AUDIT-RECORD.
+            ADD 1 TO WS-AUDIT-SEQ
+
+            MOVE WS-AUDIT-SEQ  TO AU-SEQ
+            MOVE "CALCULOS"    TO AU-PROGRAMA
+            MOVE WS-MODO       TO AU-MODO
+            MOVE WS-NUMERO-1   TO AU-NUMERO-1
+            MOVE WS-NUMERO-2   TO AU-NUMERO-2
+            MOVE WS-RESULT     TO AU-RESULT
+
+            WRITE AU-REGISTRO
+            .
+       WRITE-AUDIT-RECORD-END.
+
        PROC-ENCERRAR.
-            STOP RUN.
+            IF WS-AUDIT-ABIERTO
+                CLOSE AUDITFILE
+                MOVE "N" TO WS-AUDIT-OPEN-SWITCH
+            END-IF
+
+            GOBACK.
        END PROGRAM CALCULOS.
